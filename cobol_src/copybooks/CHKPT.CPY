@@ -0,0 +1,26 @@
+      * CHKPT.CPY
+      * Checkpoint record for PRG3 NUMPAIRS batch restart support.
+      * Holds the number of the last NUMPAIRS.DAT record fully
+      * processed so a restarted run can skip ahead past it, plus
+      * the control totals accumulated so far so a restarted run's
+      * end-of-run totals still balance against the whole input file.
+      * CKPT-PAGE-NO/CKPT-LINE-CT carry the report's page/line position
+      * so a restarted run continues page numbering instead of starting
+      * a second "PAGE: 1" partway into the same PRG3.PRT.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD       PIC 9(8).
+           05  FILLER                 PIC X(1).
+           05  CKPT-RECORDS-READ      PIC 9(8).
+           05  FILLER                 PIC X(1).
+           05  CKPT-RECORDS-ACCEPTED  PIC 9(8).
+           05  FILLER                 PIC X(1).
+           05  CKPT-RECORDS-REJECTED  PIC 9(8).
+           05  FILLER                 PIC X(1).
+           05  CKPT-SUM-NUM1          PIC 9(8).
+           05  FILLER                 PIC X(1).
+           05  CKPT-SUM-NUM2          PIC 9(8).
+           05  FILLER                 PIC X(1).
+           05  CKPT-PAGE-NO           PIC 9(4).
+           05  FILLER                 PIC X(1).
+           05  CKPT-LINE-CT           PIC 9(2).
+           05  FILLER                 PIC X(19).
