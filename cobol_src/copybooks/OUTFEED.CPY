@@ -0,0 +1,7 @@
+      * OUTFEED.CPY
+      * Fixed-width result feed for the next program in the chain.
+       01  OUTFEED-RECORD.
+           05  OF-NUM1            PIC 9(2).
+           05  OF-NUM2            PIC 9(2).
+           05  OF-RESULT          PIC 9(4).
+           05  FILLER             PIC X(72).
