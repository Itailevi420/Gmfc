@@ -0,0 +1,7 @@
+      * NUMPAIR.CPY
+      * Record layout for NUMPAIRS.DAT - one NUM1/NUM2 pair per
+      * 80-byte card image, used by PRG3 batch processing.
+       01  NUMPAIR-RECORD.
+           05  NP-NUM1        PIC X(2).
+           05  NP-NUM2        PIC X(2).
+           05  FILLER         PIC X(76).
