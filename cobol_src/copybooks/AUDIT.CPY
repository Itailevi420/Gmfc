@@ -0,0 +1,21 @@
+      * AUDIT.CPY
+      * Audit trail record for every NUM1/NUM2 pair PRG3 processes -
+      * written for both accepted and rejected pairs so the file is a
+      * complete record of everything read, not just what computed
+      * cleanly. AUD-NUM1/AUD-NUM2 carry the raw card values (may be
+      * non-numeric for a rejected pair); AUD-RETURN-CODE is "00" for
+      * an accepted pair or the PRG3.REJ reason code for a rejected one.
+      * Record area is spaced out by the caller (MOVE SPACES) before
+      * the individual fields are populated - VALUE clauses are not
+      * reliable on FILE SECTION record descriptions.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP      PIC X(14).
+           05  FILLER             PIC X(1).
+           05  AUD-NUM1           PIC X(2).
+           05  FILLER             PIC X(1).
+           05  AUD-NUM2           PIC X(2).
+           05  FILLER             PIC X(1).
+           05  AUD-RESULT         PIC 9(4).
+           05  FILLER             PIC X(1).
+           05  AUD-RETURN-CODE    PIC X(2).
+           05  FILLER             PIC X(52).
