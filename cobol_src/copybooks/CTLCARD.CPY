@@ -0,0 +1,19 @@
+      * CTLCARD.CPY
+      * Control-card layout for the PRG3 SYSIN control file.
+      * Fixed columns, one card per run:
+      *   col  1    CTL-RUN-MODE  'B' = batch (read NUMPAIRS.DAT)
+      *                           'S' = single pair on this card
+      *   col  2    filler/spacer
+      *   col 3-4   CTL-NUM1      NUM1 for single-pair mode
+      *   col  5    filler/spacer
+      *   col 6-7   CTL-NUM2      NUM2 for single-pair mode
+      *   col 8-80  filler
+       01  CONTROL-CARD.
+           05  CTL-RUN-MODE   PIC X(1).
+               88  CTL-MODE-BATCH    VALUE 'B'.
+               88  CTL-MODE-SINGLE   VALUE 'S'.
+           05  FILLER         PIC X(1).
+           05  CTL-NUM1       PIC X(2).
+           05  FILLER         PIC X(1).
+           05  CTL-NUM2       PIC X(2).
+           05  FILLER         PIC X(73).
