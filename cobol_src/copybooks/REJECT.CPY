@@ -0,0 +1,12 @@
+      * REJECT.CPY
+      * Reject record for invalid NUM1/NUM2 pairs PRG3 skips rather
+      * than failing the whole run over.
+       01  REJECT-RECORD.
+           05  REJ-NUM1           PIC X(2).
+           05  FILLER             PIC X(1).
+           05  REJ-NUM2           PIC X(2).
+           05  FILLER             PIC X(1).
+           05  REJ-REASON-CODE    PIC X(2).
+           05  FILLER             PIC X(1).
+           05  REJ-REASON-TEXT    PIC X(30).
+           05  FILLER             PIC X(41).
