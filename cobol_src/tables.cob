@@ -1,20 +1,481 @@
       * COBOL COMPILER SAMPLE
-      * Example 3 - PRG3 Write a program to accept the 2 nos. from user and display the same.    
+      * Example 3 - PRG3 Control-card driven batch multiplication table
+      * generator: reads a run-mode/NUM1/NUM2 control card (single-pair
+      * mode) or a batch of NUM1/NUM2 pairs from NUMPAIRS.DAT, validates
+      * each pair, prints the tables to a paginated report, writes an
+      * audit trail, reject file and fixed-width downstream feed, and
+      * checkpoints progress so a batch run can restart without
+      * reprocessing records already reported.
 
-      * 
+      *
       * by surender, www.suren.space
-      * 
-
-       IDENTIFICATION DIVISION.              
-       PROGRAM-ID. PRG3.                     
-       ENVIRONMENT DIVISION.                 
-       DATA DIVISION.                        
-       WORKING-STORAGE SECTION.              
-       77 NUM1  PIC 9(2).                     
-       77 NUM2  PIC 9(2).                     
-       PROCEDURE DIVISION.                   
-           ACCEPT NUM1.                      
-           ACCEPT NUM2.                      
-           DISPLAY NUM1.                     
-           DISPLAY NUM2.                     
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "PRG3.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT NUMPAIRS-FILE ASSIGN TO "NUMPAIRS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NP-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PRG3.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PRG3.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "PRG3.AUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "PRG3.REJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+           SELECT OUTFEED-FILE ASSIGN TO "PRG3.OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+           COPY CTLCARD.
+       FD  NUMPAIRS-FILE.
+           COPY NUMPAIR.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD        PIC X(80).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+       FD  AUDIT-FILE.
+           COPY AUDIT.
+       FD  REJECT-FILE.
+           COPY REJECT.
+       FD  OUTFEED-FILE.
+           COPY OUTFEED.
+       WORKING-STORAGE SECTION.
+       77 NUM1        PIC 9(2).
+       77 NUM2        PIC 9(2).
+       77 WS-ROW      PIC 9(3).
+       77 WS-RESULT   PIC 9(4).
+       77 WS-CHK-NUM1 PIC X(2).
+       77 WS-CHK-NUM2 PIC X(2).
+       77 WS-EOF-SW   PIC X(1) VALUE 'N'.
+           88 WS-EOF            VALUE 'Y'.
+       77 WS-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-INPUT-VALID   VALUE 'Y'.
+           88 WS-INPUT-INVALID VALUE 'N'.
+       77 WS-RUN-DATE PIC 9(8).
+       77 WS-PAGE-NO  PIC 9(4) VALUE ZERO.
+       77 WS-LINE-CT  PIC 9(2) VALUE ZERO.
+       77 WS-LINES-PER-PAGE PIC 9(2) VALUE 55.
+       77 WS-RECORD-COUNT    PIC 9(8) VALUE ZERO.
+       77 WS-RESTART-POINT   PIC 9(8) VALUE ZERO.
+       77 WS-CKPT-STATUS     PIC X(2) VALUE "00".
+       77 WS-NP-STATUS       PIC X(2) VALUE "00".
+       77 WS-CTL-STATUS      PIC X(2) VALUE "00".
+       77 WS-PRT-STATUS      PIC X(2) VALUE "00".
+       77 WS-AUD-STATUS      PIC X(2) VALUE "00".
+       77 WS-REJ-STATUS      PIC X(2) VALUE "00".
+       77 WS-OUT-STATUS      PIC X(2) VALUE "00".
+       77 WS-CTL-FATAL-SW    PIC X(1) VALUE 'N'.
+           88 WS-CTL-FATAL      VALUE 'Y'.
+       77 WS-OPEN-FATAL-SW   PIC X(1) VALUE 'N'.
+           88 WS-OPEN-FATAL     VALUE 'Y'.
+       77 WS-TIME-NOW        PIC 9(8).
+       77 WS-REASON-CODE     PIC X(2).
+       77 WS-REASON-TEXT     PIC X(30).
+       77 WS-RECORDS-READ     PIC 9(8) VALUE ZERO.
+       77 WS-RECORDS-ACCEPTED PIC 9(8) VALUE ZERO.
+       77 WS-RECORDS-REJECTED PIC 9(8) VALUE ZERO.
+       77 WS-SUM-NUM1         PIC 9(8) VALUE ZERO.
+       77 WS-SUM-NUM2         PIC 9(8) VALUE ZERO.
+
+       01  WS-TOTALS-HEADER   PIC X(80)
+               VALUE "*** PRG3 END-OF-RUN CONTROL TOTALS ***".
+
+       01  WS-TOTALS-LINE.
+           05  TOT-LABEL       PIC X(24).
+           05  TOT-VALUE       PIC ZZZZZZZ9.
+           05  FILLER          PIC X(48) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER          PIC X(10) VALUE "PROGRAM:".
+           05  HDR-PROGRAM     PIC X(10) VALUE "PRG3".
+           05  FILLER          PIC X(10) VALUE "RUN DATE:".
+           05  HDR-DATE        PIC X(10).
+           05  FILLER          PIC X(6)  VALUE " PAGE:".
+           05  HDR-PAGE        PIC ZZZ9.
+           05  FILLER          PIC X(26) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER          PIC X(10) VALUE "NUM1".
+           05  FILLER          PIC X(10) VALUE "ROW".
+           05  FILLER          PIC X(10) VALUE "RESULT".
+           05  FILLER          PIC X(50) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DET-NUM1        PIC ZZ9.
+           05  FILLER          PIC X(7)  VALUE " X ".
+           05  DET-ROW         PIC ZZ9.
+           05  FILLER          PIC X(7)  VALUE " = ".
+           05  DET-RESULT      PIC ZZZ9.
+           05  FILLER          PIC X(56) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE.
+           IF WS-CTL-FATAL OR WS-OPEN-FATAL
+               CONTINUE
+           ELSE
+               IF CTL-MODE-BATCH
+                   OPEN INPUT NUMPAIRS-FILE
+                   IF WS-NP-STATUS NOT = "00"
+                       PERFORM 1750-NUMPAIRS-OPEN-FAILED
+                   ELSE
+                       PERFORM 2100-READ-NUMPAIR
+                       PERFORM 2000-PROCESS-NUMPAIRS
+                           UNTIL WS-EOF
+                       CLOSE NUMPAIRS-FILE
+                       IF NOT WS-OPEN-FATAL
+                           PERFORM 1900-RESET-CHECKPOINT
+                       END-IF
+                   END-IF
+               ELSE
+                   IF CTL-MODE-SINGLE
+                       PERFORM 2200-PROCESS-CONTROL-PAIR
+                   ELSE
+                       PERFORM 1760-BAD-RUN-MODE
+                   END-IF
+               END-IF
+           END-IF.
+           IF NOT WS-CTL-FATAL AND NOT WS-OPEN-FATAL
+               PERFORM 8000-WRITE-TOTALS
+               PERFORM 9000-TERMINATE
+           END-IF.
            STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS NOT = "00"
+               PERFORM 1710-CONTROL-OPEN-FAILED
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       PERFORM 1730-MISSING-CONTROL-CARD
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+           IF NOT WS-CTL-FATAL AND CTL-MODE-BATCH
+               PERFORM 1700-READ-CHECKPOINT
+           END-IF.
+           IF NOT WS-CTL-FATAL
+               PERFORM 1650-OPEN-OUTPUT-FILES
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO HDR-DATE(1:4).
+           MOVE "-" TO HDR-DATE(5:1).
+           MOVE WS-RUN-DATE(5:2) TO HDR-DATE(6:2).
+           MOVE "-" TO HDR-DATE(8:1).
+           MOVE WS-RUN-DATE(7:2) TO HDR-DATE(9:2).
+           IF NOT WS-CTL-FATAL AND NOT WS-OPEN-FATAL
+               PERFORM 1600-WRITE-HEADER
+           END-IF.
+
+       1650-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND OUTFEED-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT OUTFEED-FILE
+           END-IF.
+           IF WS-PRT-STATUS NOT = "00" OR WS-AUD-STATUS NOT = "00"
+              OR WS-REJ-STATUS NOT = "00" OR WS-OUT-STATUS NOT = "00"
+               DISPLAY "PRG3 ERROR: CANNOT OPEN OUTPUT FILES"
+               DISPLAY "PRG3 ERROR: PRT=" WS-PRT-STATUS
+                   " AUD=" WS-AUD-STATUS
+                   " REJ=" WS-REJ-STATUS
+                   " OUT=" WS-OUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET WS-OPEN-FATAL TO TRUE
+           END-IF.
+
+       1850-FLUSH-OUTPUT-FILES.
+           CLOSE PRINT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE OUTFEED-FILE.
+           OPEN EXTEND PRINT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND REJECT-FILE.
+           OPEN EXTEND OUTFEED-FILE.
+           IF WS-PRT-STATUS NOT = "00" OR WS-AUD-STATUS NOT = "00"
+              OR WS-REJ-STATUS NOT = "00" OR WS-OUT-STATUS NOT = "00"
+               DISPLAY "PRG3 ERROR: CANNOT RE-OPEN OUTPUT FILES"
+               DISPLAY "PRG3 ERROR: PRT=" WS-PRT-STATUS
+                   " AUD=" WS-AUD-STATUS
+                   " REJ=" WS-REJ-STATUS
+                   " OUT=" WS-OUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               SET WS-OPEN-FATAL TO TRUE
+           END-IF.
+
+       1710-CONTROL-OPEN-FAILED.
+           DISPLAY "PRG3 ERROR: CANNOT OPEN PRG3.CTL".
+           DISPLAY "PRG3 ERROR: FILE STATUS " WS-CTL-STATUS.
+           MOVE 'S' TO CTL-RUN-MODE.
+           MOVE "00" TO CTL-NUM1.
+           MOVE "00" TO CTL-NUM2.
+           MOVE 8 TO RETURN-CODE.
+           SET WS-CTL-FATAL TO TRUE.
+
+       1730-MISSING-CONTROL-CARD.
+           DISPLAY "PRG3 ERROR: MISSING CONTROL CARD".
+           MOVE 'S' TO CTL-RUN-MODE.
+           MOVE "00" TO CTL-NUM1.
+           MOVE "00" TO CTL-NUM2.
+           MOVE 8 TO RETURN-CODE.
+           SET WS-CTL-FATAL TO TRUE.
+
+       1600-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO HDR-PAGE.
+           WRITE PRINT-RECORD FROM WS-REPORT-HEADER-1.
+           WRITE PRINT-RECORD FROM WS-REPORT-HEADER-2.
+           MOVE ZERO TO WS-LINE-CT.
+
+       2000-PROCESS-NUMPAIRS.
+           IF WS-RECORD-COUNT > WS-RESTART-POINT
+               ADD 1 TO WS-RECORDS-READ
+               MOVE NP-NUM1 TO WS-CHK-NUM1
+               MOVE NP-NUM2 TO WS-CHK-NUM2
+               PERFORM 3000-VALIDATE-PAIR
+               IF WS-INPUT-VALID
+                   MOVE WS-CHK-NUM1 TO NUM1
+                   MOVE WS-CHK-NUM2 TO NUM2
+                   PERFORM 4000-COMPUTE-TABLE
+                   PERFORM 4600-WRITE-OUTFEED
+                   PERFORM 6000-UPDATE-TOTALS
+               ELSE
+                   PERFORM 3500-WRITE-REJECT
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+               PERFORM 4500-WRITE-AUDIT
+               PERFORM 1850-FLUSH-OUTPUT-FILES
+               IF NOT WS-OPEN-FATAL
+                   PERFORM 1800-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+           IF NOT WS-OPEN-FATAL
+               PERFORM 2100-READ-NUMPAIR
+           ELSE
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       2100-READ-NUMPAIR.
+           READ NUMPAIRS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+       1750-NUMPAIRS-OPEN-FAILED.
+           DISPLAY "PRG3 ERROR: CANNOT OPEN NUMPAIRS.DAT".
+           DISPLAY "PRG3 ERROR: FILE STATUS " WS-NP-STATUS.
+           MOVE 8 TO RETURN-CODE.
+
+       1760-BAD-RUN-MODE.
+           DISPLAY "PRG3 ERROR: INVALID CONTROL CARD RUN MODE "
+               CTL-RUN-MODE.
+           MOVE 8 TO RETURN-CODE.
+
+       1700-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CKPT-LAST-RECORD TO WS-RESTART-POINT
+                   MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE CKPT-RECORDS-ACCEPTED TO WS-RECORDS-ACCEPTED
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CKPT-SUM-NUM1 TO WS-SUM-NUM1
+                   MOVE CKPT-SUM-NUM2 TO WS-SUM-NUM2
+                   MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                   MOVE CKPT-LINE-CT TO WS-LINE-CT
+                   IF CKPT-RECORDS-REJECTED > ZERO
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-POINT > ZERO
+               DISPLAY "PRG3 RESTART: SKIPPING TO RECORD "
+                   WS-RESTART-POINT
+           END-IF.
+
+       1800-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-ACCEPTED TO CKPT-RECORDS-ACCEPTED.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           MOVE WS-SUM-NUM1 TO CKPT-SUM-NUM1.
+           MOVE WS-SUM-NUM2 TO CKPT-SUM-NUM2.
+           MOVE WS-PAGE-NO TO CKPT-PAGE-NO.
+           MOVE WS-LINE-CT TO CKPT-LINE-CT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "PRG3 ERROR: CHECKPOINT WRITE FAILED, STATUS "
+                   WS-CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       1900-RESET-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE ZERO TO CKPT-LAST-RECORD.
+           MOVE ZERO TO CKPT-RECORDS-READ.
+           MOVE ZERO TO CKPT-RECORDS-ACCEPTED.
+           MOVE ZERO TO CKPT-RECORDS-REJECTED.
+           MOVE ZERO TO CKPT-SUM-NUM1.
+           MOVE ZERO TO CKPT-SUM-NUM2.
+           MOVE ZERO TO CKPT-PAGE-NO.
+           MOVE ZERO TO CKPT-LINE-CT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "PRG3 ERROR: CHECKPOINT WRITE FAILED, STATUS "
+                   WS-CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       2200-PROCESS-CONTROL-PAIR.
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE CTL-NUM1 TO WS-CHK-NUM1.
+           MOVE CTL-NUM2 TO WS-CHK-NUM2.
+           PERFORM 3000-VALIDATE-PAIR.
+           IF WS-INPUT-VALID
+               MOVE WS-CHK-NUM1 TO NUM1
+               MOVE WS-CHK-NUM2 TO NUM2
+               PERFORM 4000-COMPUTE-TABLE
+               PERFORM 4600-WRITE-OUTFEED
+               PERFORM 6000-UPDATE-TOTALS
+           ELSE
+               PERFORM 3500-WRITE-REJECT
+               ADD 1 TO WS-RECORDS-REJECTED
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+           PERFORM 4500-WRITE-AUDIT.
+
+       3000-VALIDATE-PAIR.
+           SET WS-INPUT-VALID TO TRUE.
+           IF WS-CHK-NUM1 IS NOT NUMERIC OR WS-CHK-NUM2 IS NOT NUMERIC
+               DISPLAY "PRG3 ERROR: NUM1/NUM2 MUST BE NUMERIC"
+               MOVE "01" TO WS-REASON-CODE
+               MOVE "NON-NUMERIC NUM1 OR NUM2" TO WS-REASON-TEXT
+               SET WS-INPUT-INVALID TO TRUE
+           ELSE
+               IF WS-CHK-NUM1 = "00" OR WS-CHK-NUM2 = "00"
+                   DISPLAY "PRG3 ERROR: NUM1/NUM2 MAY NOT BE ZERO"
+                   MOVE "02" TO WS-REASON-CODE
+                   MOVE "NUM1 OR NUM2 IS ZERO" TO WS-REASON-TEXT
+                   SET WS-INPUT-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       3500-WRITE-REJECT.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE WS-CHK-NUM1 TO REJ-NUM1.
+           MOVE WS-CHK-NUM2 TO REJ-NUM2.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+
+       4000-COMPUTE-TABLE.
+           PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > NUM2
+               COMPUTE WS-RESULT = NUM1 * WS-ROW
+               PERFORM 5000-PRINT-DETAIL
+           END-PERFORM.
+
+       4500-WRITE-AUDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT WS-TIME-NOW FROM TIME.
+           MOVE WS-RUN-DATE TO AUD-TIMESTAMP(1:8).
+           MOVE WS-TIME-NOW(1:6) TO AUD-TIMESTAMP(9:6).
+           MOVE WS-CHK-NUM1 TO AUD-NUM1.
+           MOVE WS-CHK-NUM2 TO AUD-NUM2.
+           IF WS-INPUT-VALID
+               MOVE WS-RESULT TO AUD-RESULT
+               MOVE "00" TO AUD-RETURN-CODE
+           ELSE
+               MOVE ZERO TO AUD-RESULT
+               MOVE WS-REASON-CODE TO AUD-RETURN-CODE
+           END-IF.
+           WRITE AUDIT-RECORD.
+
+       4600-WRITE-OUTFEED.
+           MOVE SPACES TO OUTFEED-RECORD.
+           MOVE NUM1 TO OF-NUM1.
+           MOVE NUM2 TO OF-NUM2.
+           MOVE WS-RESULT TO OF-RESULT.
+           WRITE OUTFEED-RECORD.
+
+       6000-UPDATE-TOTALS.
+           ADD 1 TO WS-RECORDS-ACCEPTED.
+           ADD NUM1 TO WS-SUM-NUM1.
+           ADD NUM2 TO WS-SUM-NUM2.
+
+       5000-PRINT-DETAIL.
+           IF WS-LINE-CT >= WS-LINES-PER-PAGE
+               PERFORM 1600-WRITE-HEADER
+           END-IF.
+           MOVE NUM1 TO DET-NUM1.
+           MOVE WS-ROW TO DET-ROW.
+           MOVE WS-RESULT TO DET-RESULT.
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-CT.
+
+       8000-WRITE-TOTALS.
+           WRITE PRINT-RECORD FROM WS-TOTALS-HEADER.
+           MOVE "RECORDS READ:" TO TOT-LABEL.
+           MOVE WS-RECORDS-READ TO TOT-VALUE.
+           WRITE PRINT-RECORD FROM WS-TOTALS-LINE.
+           MOVE "RECORDS ACCEPTED:" TO TOT-LABEL.
+           MOVE WS-RECORDS-ACCEPTED TO TOT-VALUE.
+           WRITE PRINT-RECORD FROM WS-TOTALS-LINE.
+           MOVE "RECORDS REJECTED:" TO TOT-LABEL.
+           MOVE WS-RECORDS-REJECTED TO TOT-VALUE.
+           WRITE PRINT-RECORD FROM WS-TOTALS-LINE.
+           MOVE "SUM OF NUM1:" TO TOT-LABEL.
+           MOVE WS-SUM-NUM1 TO TOT-VALUE.
+           WRITE PRINT-RECORD FROM WS-TOTALS-LINE.
+           MOVE "SUM OF NUM2:" TO TOT-LABEL.
+           MOVE WS-SUM-NUM2 TO TOT-VALUE.
+           WRITE PRINT-RECORD FROM WS-TOTALS-LINE.
+           DISPLAY "PRG3 TOTALS - READ: " WS-RECORDS-READ
+               " ACCEPTED: " WS-RECORDS-ACCEPTED
+               " REJECTED: " WS-RECORDS-REJECTED
+               " SUM-NUM1: " WS-SUM-NUM1
+               " SUM-NUM2: " WS-SUM-NUM2.
+
+       9000-TERMINATE.
+           CLOSE PRINT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE OUTFEED-FILE.
